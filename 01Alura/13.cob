@@ -1,35 +1,134 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. IF-ELSE.
-       
-       ENVIRONMENT DIVISION.
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-           77 WRK-NUMERO    PIC 9(02) VALUE ZEROS.   
-           77 WRK-CONTADOR  PIC 9(02) VALUE 1.
-           77 WRK-RESULTADO PIC 9(03) VALUE ZEROS.
-
-       PROCEDURE DIVISION.
-       0001-PRINCIPAL.
-           
-           PERFORM 0100-INICIALIZAR.
-           IF WRK-NUMERO > 0
-               PERFORM 0200-PROCESSAR
-           END-IF.
-           PERFORM 0300-FINALIZAR.
-           
-           STOP RUN.
-
-       0100-INICIALIZAR.
-           ACCEPT WRK-NUMERO FROM CONSOLE.
-
-       0200-PROCESSAR.
-           PERFORM 10 TIMES 
-               MULTIPLY WRK-NUMERO BY WRK-CONTADOR GIVING WRK-RESULTADO
-               DISPLAY WRK-NUMERO ' * ' WRK-CONTADOR ' = ' WRK-RESULTADO
-               ADD 1 TO WRK-CONTADOR
-           END-PERFORM.
-
-       0300-FINALIZAR.
-           DISPLAY '----------'.
-           DISPLAY 'FINALIZADO'.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. IF-ELSE.
+000030 AUTHOR. R.S.MOURA.
+000040 INSTALLATION. CPD-FOLHA-PAGAMENTO.
+000050 DATE-WRITTEN. 01/03/2019.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* HISTORICO DE ALTERACOES
+000090*----------------------------------------------------------------
+000100* DATA       AUTOR  DESCRICAO
+000110* ---------- ------ -----------------------------------------
+000120* 2019-03-01 RSM    VERSAO ORIGINAL - TABUADA VIA CONSOLE.
+000130* 2026-07-27 RSM    REAPROVEITADO O LACO DE MULTIPLICACAO PARA
+000140*                   GERAR TABELAS DE TAXA/AMORTIZACAO EM LOTE:
+000150*                   WRK-NUMERO PASSA A VIR DE UM ARQUIVO DE
+000160*                   TAXAS, A QUANTIDADE DE LINHAS E CONFIGURAVEL
+000170*                   POR TAXA, E CADA LINHA E GRAVADA EM UM
+000180*                   ARQUIVO DE RELATORIO NO LUGAR DO DISPLAY.
+000190*----------------------------------------------------------------
+
+000200 ENVIRONMENT DIVISION.
+000210 CONFIGURATION SECTION.
+000220 SOURCE-COMPUTER. IBM-370.
+000230 OBJECT-COMPUTER. IBM-370.
+
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT RATES-FILE
+000270         ASSIGN TO RATESIN
+000280         ORGANIZATION IS LINE SEQUENTIAL
+000290         FILE STATUS IS WRK-STATUS-RATES.
+
+000300     SELECT RATE-TABLE-REPORT
+000310         ASSIGN TO RATERPT
+000320         ORGANIZATION IS LINE SEQUENTIAL
+000330         FILE STATUS IS WRK-STATUS-REPORT.
+
+000340 DATA DIVISION.
+000350 FILE SECTION.
+000360 FD  RATES-FILE
+000370     LABEL RECORDS ARE STANDARD.
+000380     COPY RATEREC.
+
+000390 FD  RATE-TABLE-REPORT
+000400     LABEL RECORDS ARE STANDARD.
+000410     COPY RESREC.
+
+000420 WORKING-STORAGE SECTION.
+000430     77 WRK-NUMERO      PIC 9(02) VALUE ZEROS.
+000440     77 WRK-CONTADOR    PIC 9(02) VALUE 1.
+000450     77 WRK-RESULTADO   PIC 9(04) VALUE ZEROS.
+000460     77 WRK-QTD-LINHAS  PIC 9(02) VALUE ZEROS.
+000470     77 WRK-QTD-TAXAS   PIC 9(04) VALUE ZEROS.
+
+000480     01 WRK-SWITCHES.
+000490         05 SW-FIM-ARQUIVO-RATES PIC X(01) VALUE 'N'.
+000500             88 FIM-ARQUIVO-RATES VALUE 'S'.
+
+000510     01 WRK-STATUS-ARQUIVOS.
+000520         05 WRK-STATUS-RATES  PIC X(02) VALUE '00'.
+000530         05 WRK-STATUS-REPORT PIC X(02) VALUE '00'.
+
+000540 PROCEDURE DIVISION.
+000550 0001-PRINCIPAL.
+
+000560     PERFORM 0100-INICIALIZAR.
+000570     PERFORM 0200-PROCESSAR.
+000580     PERFORM 0300-FINALIZAR.
+
+000590     STOP RUN.
+
+000600*----------------------------------------------------------------
+000610* 0100-INICIALIZAR - ABRE O ARQUIVO DE TAXAS DE ENTRADA E O
+000620*                RELATORIO DE SAIDA DA TABELA GERADA.
+000630*----------------------------------------------------------------
+000640 0100-INICIALIZAR.
+000650     OPEN INPUT RATES-FILE.
+000660     IF WRK-STATUS-RATES NOT = '00'
+000670         DISPLAY 'IF-ELSE - ERRO AO ABRIR RATES-FILE - STATUS '
+000680             WRK-STATUS-RATES
+000690         MOVE 'S' TO SW-FIM-ARQUIVO-RATES
+000700     END-IF.
+
+000710     OPEN OUTPUT RATE-TABLE-REPORT.
+
+000720 0200-PROCESSAR.
+000730     IF SW-FIM-ARQUIVO-RATES NOT = 'S'
+000740         PERFORM 0210-LER-TAXA
+000750         PERFORM 0220-TRATAR-TAXA
+000760             UNTIL SW-FIM-ARQUIVO-RATES = 'S'
+000770     END-IF.
+
+000780 0210-LER-TAXA.
+000790     READ RATES-FILE
+000800         AT END
+000810             MOVE 'S' TO SW-FIM-ARQUIVO-RATES
+000820     END-READ.
+
+000830*----------------------------------------------------------------
+000840* 0220-TRATAR-TAXA - GERA A TABELA DE MULTIPLICACAO DE UMA TAXA,
+000850*                COM A QUANTIDADE DE LINHAS INFORMADA NO PROPRIO
+000860*                REGISTRO DE ENTRADA.
+000870*----------------------------------------------------------------
+000880 0220-TRATAR-TAXA.
+000890     MOVE RATE-NUMERO     TO WRK-NUMERO.
+000900     MOVE RATE-QTD-LINHAS TO WRK-QTD-LINHAS.
+
+000910     IF WRK-NUMERO > 0
+000920         PERFORM 0230-GERAR-LINHA
+000930             VARYING WRK-CONTADOR FROM 1 BY 1
+000940             UNTIL WRK-CONTADOR > WRK-QTD-LINHAS
+000950     END-IF.
+
+000960     ADD 1 TO WRK-QTD-TAXAS.
+000970     PERFORM 0210-LER-TAXA.
+
+000980 0230-GERAR-LINHA.
+000990     MULTIPLY WRK-NUMERO BY WRK-CONTADOR GIVING WRK-RESULTADO.
+001000     MOVE WRK-NUMERO    TO RTR-NUMERO.
+001010     MOVE WRK-CONTADOR  TO RTR-CONTADOR.
+001020     MOVE WRK-RESULTADO TO RTR-RESULTADO.
+001030     WRITE RATE-TABLE-REPORT-RECORD.
+
+001040*----------------------------------------------------------------
+001050* 0300-FINALIZAR - FECHA OS ARQUIVOS E INFORMA O RESUMO DO LOTE.
+001060*----------------------------------------------------------------
+001070 0300-FINALIZAR.
+001080     CLOSE RATES-FILE
+001090           RATE-TABLE-REPORT.
+
+001100     DISPLAY '----------'.
+001110     DISPLAY 'FINALIZADO'.
+001120     DISPLAY 'TAXAS PROCESSADAS: ' WRK-QTD-TAXAS.
+
