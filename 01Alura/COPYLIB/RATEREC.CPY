@@ -0,0 +1,8 @@
+      *----------------------------------------------------------------
+      * RATEREC - LAYOUT DO ARQUIVO DE TAXAS DE ENTRADA DO IF-ELSE
+      * RATE-NUMERO     - TAXA/VALOR BASE A SER MULTIPLICADO
+      * RATE-QTD-LINHAS - QUANTIDADE DE LINHAS DA TABELA A GERAR
+      *----------------------------------------------------------------
+       01  RATE-RECORD.
+           05  RATE-NUMERO        PIC 9(02).
+           05  RATE-QTD-LINHAS    PIC 9(02).
