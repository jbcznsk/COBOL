@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------
+      * RESREC - LAYOUT DO RELATORIO DE TAXAS/AMORTIZACAO GERADO
+      * PELO IF-ELSE EM MODO LOTE.
+      *----------------------------------------------------------------
+       01  RATE-TABLE-REPORT-RECORD.
+           05  RTR-NUMERO         PIC 9(02).
+           05  FILLER             PIC X(03) VALUE ' * '.
+           05  RTR-CONTADOR       PIC 9(02).
+           05  FILLER             PIC X(03) VALUE ' = '.
+           05  RTR-RESULTADO      PIC 9(04).
