@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------
+      * TENBAND - TABELA DE FAIXAS DE TEMPO DE CASA
+      * USADA PARA A PREMIACAO POR TEMPO DE CASA (5/10/15/20 ANOS) E
+      * PARA O PERCENTUAL DE MERITO ASSOCIADO A CADA FAIXA.
+      *----------------------------------------------------------------
+       01  TENURE-BAND-VALUES.
+           05  FILLER             PIC X(06) VALUE '050200'.
+           05  FILLER             PIC X(06) VALUE '100300'.
+           05  FILLER             PIC X(06) VALUE '150400'.
+           05  FILLER             PIC X(06) VALUE '200500'.
+       01  TENURE-BAND-TABLE REDEFINES TENURE-BAND-VALUES.
+           05  TB-ENTRY OCCURS 4 TIMES INDEXED BY TB-IDX.
+               10  TB-YEARS       PIC 9(02).
+               10  TB-MERIT-PCT   PIC 9(02)V99.
