@@ -0,0 +1,8 @@
+      *----------------------------------------------------------------
+      * AWRDREC - RELATORIO "SERVICE AWARDS DUE THIS MONTH"
+      *----------------------------------------------------------------
+       01  AWARD-REPORT-RECORD.
+           05  AWD-EMP-ID         PIC 9(06).
+           05  AWD-NOME           PIC X(10).
+           05  AWD-TEMPO          PIC 9(02).
+           05  AWD-MARCO          PIC 9(02).
