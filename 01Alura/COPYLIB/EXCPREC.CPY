@@ -0,0 +1,8 @@
+      *----------------------------------------------------------------
+      * EXCPREC - RELATORIO DE EXCECOES DE ANO DE ENTRADA
+      *----------------------------------------------------------------
+       01  EXCEPTION-RECORD.
+           05  EXC-EMP-ID         PIC 9(06).
+           05  EXC-NOME           PIC X(10).
+           05  EXC-ANOENTRADA     PIC 9(04).
+           05  EXC-MOTIVO         PIC X(40).
