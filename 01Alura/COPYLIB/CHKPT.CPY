@@ -0,0 +1,6 @@
+      *----------------------------------------------------------------
+      * CHKPT - REGISTRO DE CHECKPOINT DO LOTE NOTURNO DO TEMPOCASA
+      *----------------------------------------------------------------
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LAST-EMP-ID   PIC 9(06).
+           05  CKPT-RUN-DATE      PIC 9(08).
