@@ -0,0 +1,7 @@
+      *----------------------------------------------------------------
+      * EXPREC - LAYOUT FIXO DE EXPORTACAO PARA A FOLHA DE PAGAMENTO
+      *----------------------------------------------------------------
+       01  EXPORT-RECORD.
+           05  EXP-EMP-ID         PIC 9(06).
+           05  EXP-TEMPO          PIC 9(02).
+           05  EXP-SALARIO        PIC 9(05)V99.
