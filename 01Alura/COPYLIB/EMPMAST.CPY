@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------
+      * EMPMAST - LAYOUT DO ARQUIVO MESTRE DE FUNCIONARIOS
+      * CHAVE: EMP-ID
+      *----------------------------------------------------------------
+       01  EMP-RECORD.
+           05  EMP-ID             PIC 9(06).
+           05  EMP-NOME           PIC X(10).
+           05  EMP-ANOENTRADA     PIC 9(04).
+           05  EMP-SALARIO        PIC 9(05)V99.
+           05  EMP-ULTIMO-PREMIO  PIC 9(02).
