@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------
+      * AUDTREC - TRILHA DE AUDITORIA DE CADA EXECUCAO DO TEMPOCASA
+      *----------------------------------------------------------------
+       01  AUDIT-RECORD.
+           05  AUD-RUN-DATE       PIC 9(08).
+           05  AUD-RUN-TIME       PIC 9(08).
+           05  AUD-EMP-ID         PIC 9(06).
+           05  AUD-NOME           PIC X(10).
+           05  AUD-TEMPO          PIC 9(02).
+           05  AUD-SALARIO        PIC 9(05)V99.
