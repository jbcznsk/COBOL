@@ -1,40 +1,443 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. TEMPOCASA.
-     
-
-       ENVIRONMENT DIVISION.
-       
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-           77 WRK-NOME       PIC X(10).
-           77 WRK-SALARIO    PIC 9(5)V99.
-           01 WRK-DATAATUAL.
-               02 WRK-ANO    PIC 9(4).
-               02 WRK-MES    PIC 9(2).
-               02 WRK-DIA    PIC 9(2).
-           77 WRK-ANOENTRADA PIC 9(4).
-           77 WRK-TEMPO      PIC 9(2).
-       
-       PROCEDURE DIVISION.
-       0000-PRINCIPAL.
-           PERFORM 0100-INICIAR.
-           PERFORM 0200-PROCESSAR.
-           PERFORM 0300-FINALIZAR.
-
-       STOP RUN.
-
-       0100-INICIAR.
-           ACCEPT WRK-DATAATUAL FROM DATE YYYYMMDD.
-           DISPLAY 'NOME'.
-           ACCEPT WRK-NOME FROM CONSOLE.
-           DISPLAY 'ANO ENTRADA'.
-           ACCEPT WRK-ANOENTRADA FROM CONSOLE.
-           DISPLAY 'SALARIO'.
-           ACCEPT WRK-SALARIO FROM CONSOLE.
-       0200-PROCESSAR.
-           SUBTRACT WRK-ANOENTRADA FROM WRK-ANO GIVING WRK-TEMPO.
-
-       
-       0300-FINALIZAR.
-           DISPLAY 'TEMPO DE CASA: ' WRK-TEMPO. 
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. TEMPOCASA.
+000030 AUTHOR. R.S.MOURA.
+000040 INSTALLATION. CPD-FOLHA-PAGAMENTO.
+000050 DATE-WRITTEN. 01/03/2019.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* HISTORICO DE ALTERACOES
+000090*----------------------------------------------------------------
+000100* DATA       AUTOR  DESCRICAO
+000110* ---------- ------ -----------------------------------------
+000120* 2019-03-01 RSM    VERSAO ORIGINAL - ENTRADA VIA CONSOLE.
+000130* 2026-06-01 RSM    CONVERTIDO PARA PROCESSAMENTO EM LOTE DO
+000140*                   ARQUIVO MESTRE DE FUNCIONARIOS (EMPLOYEE-
+000150*                   MASTER), SUBSTITUINDO OS ACCEPTS DE CONSOLE.
+000160* 2026-06-08 RSM    INCLUIDO RELATORIO "SERVICE AWARDS DUE THIS
+000170*                   MONTH" POR TEMPO DE CASA (5/10/15/20 ANOS).
+000180* 2026-06-15 RSM    INCLUIDA VALIDACAO DO ANO DE ENTRADA, COM
+000190*                   RELATORIO DE EXCECOES.
+000200* 2026-06-22 RSM    INCLUIDA TRILHA DE AUDITORIA DE CADA
+000210*                   EXECUCAO DO PROGRAMA.
+000220* 2026-06-29 RSM    INCLUIDO CHECKPOINT/RESTART PARA O LOTE
+000230*                   NOTURNO DA FOLHA.
+000240* 2026-07-06 RSM    INCLUIDO CALCULO DE MERITO POR FAIXA DE
+000250*                   TEMPO DE CASA.
+000260* 2026-07-20 RSM    INCLUIDA EXPORTACAO EM LAYOUT FIXO PARA A
+000270*                   FOLHA DE PAGAMENTO.
+000280* 2026-08-09 RSM    CORRIGIDO O CHECKPOINT PARA SO VALER NO
+000290*                   MESMO DIA DE EXECUCAO (CKPT-RUN-DATE),
+000300*                   EVITANDO QUE UMA EXECUCAO NOTURNA SEGUINTE
+000310*                   A UM LOTE COMPLETO SEJA CONFUNDIDA COM UM
+000320*                   RESTART E PULE TODO O ARQUIVO MESTRE.
+000330*                   TAMBEM PASSOU A GRAVAR O ULTIMO MARCO DE
+000340*                   PREMIACAO JA CONCEDIDO NO PROPRIO CADASTRO
+000350*                   DO FUNCIONARIO, PARA NAO REPETIR O MESMO
+000360*                   PREMIO DE TEMPO DE CASA EM TODAS AS
+000370*                   EXECUCOES DO ANO.
+000380* 2026-08-09 RSM    O ARQUIVO DE CHECKPOINT SO E REABERTO EM
+000390*                   EXTEND QUANDO CKPT-RUN-DATE FOR IGUAL A DATA
+000400*                   ATUAL (RESTART NO MESMO DIA); CASO CONTRARIO
+000410*                   E REABERTO EM OUTPUT, PARA NAO CRESCER SEM
+000420*                   LIMITE E EXIGIR UMA LEITURA CADA VEZ MAIS
+000430*                   LONGA A CADA EXECUCAO NOTURNA.
+000440* 2026-08-09 RSM    EXCEPTIONS-REPORT, SERVICE-AWARDS-REPORT E
+000450*                   PAYROLL-EXPORT TAMBEM PASSARAM A SEGUIR A
+000460*                   REGRA EXTEND/OUTPUT DO CHECKPOINT (ABERTOS
+000470*                   SO APOS 0110-RECUPERAR-CHECKPOINT SABER SE E
+000480*                   RESTART DO MESMO DIA) - ANTES ERAM SEMPRE
+000490*                   ABERTOS EM OUTPUT, E UM RESTART APOS ABEND
+000500*                   PERDIA OS REGISTROS JA GRAVADOS ANTES DA
+000510*                   PARADA. TAMBEM PASSOU A CHECAR O FILE STATUS
+000520*                   DE AUDIT-LOG/EXCEPTIONS-REPORT/SERVICE-
+000530*                   AWARDS-REPORT/PAYROLL-EXPORT APOS O OPEN,
+000540*                   NO MESMO PADRAO JA USADO PARA EMPLOYEE-MASTER.
+000550*----------------------------------------------------------------
+
+000560 ENVIRONMENT DIVISION.
+000570 CONFIGURATION SECTION.
+000580 SOURCE-COMPUTER. IBM-370.
+000590 OBJECT-COMPUTER. IBM-370.
+
+000600 INPUT-OUTPUT SECTION.
+000610 FILE-CONTROL.
+000620     SELECT EMPLOYEE-MASTER
+000630         ASSIGN TO EMPMAST
+000640         ORGANIZATION IS INDEXED
+000650         ACCESS MODE IS DYNAMIC
+000660         RECORD KEY IS EMP-ID OF EMP-RECORD
+000670         FILE STATUS IS WRK-STATUS-EMP.
+
+000680     SELECT OPTIONAL CHECKPOINT-FILE
+000690         ASSIGN TO CHKPOINT
+000700         ORGANIZATION IS LINE SEQUENTIAL
+000710         FILE STATUS IS WRK-STATUS-CKPT.
+
+000720     SELECT AUDIT-LOG
+000730         ASSIGN TO AUDITLOG
+000740         ORGANIZATION IS LINE SEQUENTIAL
+000750         FILE STATUS IS WRK-STATUS-AUD.
+
+000760     SELECT EXCEPTIONS-REPORT
+000770         ASSIGN TO EXCPRPT
+000780         ORGANIZATION IS LINE SEQUENTIAL
+000790         FILE STATUS IS WRK-STATUS-EXC.
+
+000800     SELECT SERVICE-AWARDS-REPORT
+000810         ASSIGN TO AWARDRPT
+000820         ORGANIZATION IS LINE SEQUENTIAL
+000830         FILE STATUS IS WRK-STATUS-AWD.
+
+000840     SELECT PAYROLL-EXPORT
+000850         ASSIGN TO PAYEXPRT
+000860         ORGANIZATION IS LINE SEQUENTIAL
+000870         FILE STATUS IS WRK-STATUS-EXP.
+
+000880 DATA DIVISION.
+000890 FILE SECTION.
+000900 FD  EMPLOYEE-MASTER
+000910     LABEL RECORDS ARE STANDARD.
+000920     COPY EMPMAST.
+
+000930 FD  CHECKPOINT-FILE
+000940     LABEL RECORDS ARE STANDARD.
+000950     COPY CHKPT.
+
+000960 FD  AUDIT-LOG
+000970     LABEL RECORDS ARE STANDARD.
+000980     COPY AUDTREC.
+
+000990 FD  EXCEPTIONS-REPORT
+001000     LABEL RECORDS ARE STANDARD.
+001010     COPY EXCPREC.
+
+001020 FD  SERVICE-AWARDS-REPORT
+001030     LABEL RECORDS ARE STANDARD.
+001040     COPY AWRDREC.
+
+001050 FD  PAYROLL-EXPORT
+001060     LABEL RECORDS ARE STANDARD.
+001070     COPY EXPREC.
+
+001080 WORKING-STORAGE SECTION.
+001090     77 WRK-NOME       PIC X(10).
+001100     77 WRK-SALARIO    PIC 9(5)V99.
+001110     01 WRK-DATAATUAL.
+001120         02 WRK-ANO    PIC 9(4).
+001130         02 WRK-MES    PIC 9(2).
+001140         02 WRK-DIA    PIC 9(2).
+001150     77 WRK-HORAATUAL     PIC 9(08).
+001160     77 WRK-ANOENTRADA    PIC 9(4).
+001170     77 WRK-TEMPO         PIC 9(2).
+001180     77 WRK-ANO-FUNDACAO  PIC 9(04) VALUE 1990.
+001190     77 WRK-ULTIMO-ID-PROCESSADO PIC 9(06) VALUE ZEROS.
+001200     77 WRK-ULTIMO-RUN-DATE      PIC 9(08) VALUE ZEROS.
+001210     77 WRK-SALARIO-NOVO      PIC 9(05)V99 VALUE ZEROS.
+001220     77 WRK-PERCENTUAL-MERITO PIC 9(02)V99 VALUE ZEROS.
+001230     77 WRK-QTD-PROCESSADOS PIC 9(06) VALUE ZEROS.
+001240     77 WRK-QTD-EXCECOES   PIC 9(06) VALUE ZEROS.
+001250     77 WRK-QTD-PREMIOS    PIC 9(06) VALUE ZEROS.
+
+001260     COPY TENBAND.
+
+001270     01 WRK-SWITCHES.
+001280         05 SW-FIM-ARQUIVO-EMP  PIC X(01) VALUE 'N'.
+001290             88 FIM-ARQUIVO-EMP        VALUE 'S'.
+001300         05 SW-FIM-ARQUIVO-CKPT PIC X(01) VALUE 'N'.
+001310             88 FIM-ARQUIVO-CKPT       VALUE 'S'.
+001320         05 SW-ANO-VALIDO       PIC X(01) VALUE 'N'.
+001330             88 ANO-ENTRADA-VALIDO     VALUE 'S'.
+001340         05 SW-FAIXA-ENCONTRADA PIC X(01) VALUE 'N'.
+001350             88 FAIXA-MERITO-ENCONTRADA VALUE 'S'.
+
+001360     01 WRK-STATUS-ARQUIVOS.
+001370         05 WRK-STATUS-EMP  PIC X(02) VALUE '00'.
+001380         05 WRK-STATUS-CKPT PIC X(02) VALUE '00'.
+001390         05 WRK-STATUS-AUD  PIC X(02) VALUE '00'.
+001400         05 WRK-STATUS-EXC  PIC X(02) VALUE '00'.
+001410         05 WRK-STATUS-AWD  PIC X(02) VALUE '00'.
+001420         05 WRK-STATUS-EXP  PIC X(02) VALUE '00'.
+
+001430 PROCEDURE DIVISION.
+001440 0000-PRINCIPAL.
+001450     PERFORM 0100-INICIAR.
+001460     PERFORM 0200-PROCESSAR.
+001470     PERFORM 0300-FINALIZAR.
+
+001480     STOP RUN.
+
+001490*----------------------------------------------------------------
+001500* 0100-INICIAR - ABRE OS ARQUIVOS DO LOTE E POSICIONA O MESTRE
+001510*                DE ACORDO COM O ULTIMO CHECKPOINT GRAVADO.
+001520*----------------------------------------------------------------
+001530 0100-INICIAR.
+001540     ACCEPT WRK-DATAATUAL FROM DATE YYYYMMDD.
+001550     ACCEPT WRK-HORAATUAL FROM TIME.
+
+001560     OPEN I-O EMPLOYEE-MASTER.
+001570     IF WRK-STATUS-EMP NOT = '00'
+001580         DISPLAY 'TEMPOCASA - ERRO AO ABRIR EMPLOYEE-MASTER '
+001590             '- STATUS ' WRK-STATUS-EMP
+001600         MOVE 'S' TO SW-FIM-ARQUIVO-EMP
+001610     END-IF.
+
+001620     OPEN EXTEND AUDIT-LOG.
+001630     IF WRK-STATUS-AUD NOT = '00'
+001640         DISPLAY 'TEMPOCASA - ERRO AO ABRIR AUDIT-LOG '
+001650             '- STATUS ' WRK-STATUS-AUD
+001660         MOVE 'S' TO SW-FIM-ARQUIVO-EMP
+001670     END-IF.
+
+001680     IF SW-FIM-ARQUIVO-EMP NOT = 'S'
+001690         PERFORM 0110-RECUPERAR-CHECKPOINT
+001700         PERFORM 0115-ABRIR-RELATORIOS-SAIDA
+001710         PERFORM 0120-POSICIONAR-MESTRE
+001720     END-IF.
+
+001730*----------------------------------------------------------------
+001740* 0110-RECUPERAR-CHECKPOINT - LE O LOG DE CHECKPOINT DA EXECUCAO
+001750*                ANTERIOR PARA SABER ONDE O LOTE PAROU.
+001760*----------------------------------------------------------------
+001770 0110-RECUPERAR-CHECKPOINT.
+001780     MOVE ZEROS TO WRK-ULTIMO-ID-PROCESSADO.
+001790     MOVE ZEROS TO WRK-ULTIMO-RUN-DATE.
+001800     MOVE 'N' TO SW-FIM-ARQUIVO-CKPT.
+
+001810     OPEN INPUT CHECKPOINT-FILE.
+001820     IF WRK-STATUS-CKPT = '00'
+001830         PERFORM 0111-LER-CHECKPOINT
+001840             UNTIL SW-FIM-ARQUIVO-CKPT = 'S'
+001850     END-IF.
+001860     CLOSE CHECKPOINT-FILE.
+
+001870     IF WRK-ULTIMO-RUN-DATE = WRK-DATAATUAL
+001880         OPEN EXTEND CHECKPOINT-FILE
+001890     ELSE
+001900         OPEN OUTPUT CHECKPOINT-FILE
+001910     END-IF.
+
+001920 0111-LER-CHECKPOINT.
+001930     READ CHECKPOINT-FILE
+001940         AT END
+001950             MOVE 'S' TO SW-FIM-ARQUIVO-CKPT
+001960         NOT AT END
+001970             MOVE CKPT-LAST-EMP-ID TO WRK-ULTIMO-ID-PROCESSADO
+001980             MOVE CKPT-RUN-DATE    TO WRK-ULTIMO-RUN-DATE
+001990     END-READ.
+
+002000*----------------------------------------------------------------
+002010* 0115-ABRIR-RELATORIOS-SAIDA - ABRE EXCEPTIONS-REPORT, SERVICE-
+002020*                AWARDS-REPORT E PAYROLL-EXPORT. EM EXTEND QUANDO
+002030*                WRK-ULTIMO-RUN-DATE FOR DO MESMO DIA DE HOJE
+002040*                (RESTART APOS ABEND), PARA NAO PERDER OS
+002050*                REGISTROS JA GRAVADOS ANTES DA PARADA; EM OUTPUT
+002060*                CASO CONTRARIO, COMO NO INICIO DE UM NOVO LOTE
+002070*                NOTURNO.
+002080*----------------------------------------------------------------
+002090 0115-ABRIR-RELATORIOS-SAIDA.
+002100     IF WRK-ULTIMO-RUN-DATE = WRK-DATAATUAL
+002110         OPEN EXTEND EXCEPTIONS-REPORT
+002120         OPEN EXTEND SERVICE-AWARDS-REPORT
+002130         OPEN EXTEND PAYROLL-EXPORT
+002140     ELSE
+002150         OPEN OUTPUT EXCEPTIONS-REPORT
+002160         OPEN OUTPUT SERVICE-AWARDS-REPORT
+002170         OPEN OUTPUT PAYROLL-EXPORT
+002180     END-IF.
+
+002190     IF WRK-STATUS-EXC NOT = '00'
+002200         DISPLAY 'TEMPOCASA - ERRO AO ABRIR EXCEPTIONS-REPORT '
+002210             '- STATUS ' WRK-STATUS-EXC
+002220         MOVE 'S' TO SW-FIM-ARQUIVO-EMP
+002230     END-IF.
+
+002240     IF WRK-STATUS-AWD NOT = '00'
+002250         DISPLAY 'TEMPOCASA - ERRO AO ABRIR SERVICE-AWARDS-'
+002260             'REPORT - STATUS ' WRK-STATUS-AWD
+002270         MOVE 'S' TO SW-FIM-ARQUIVO-EMP
+002280     END-IF.
+
+002290     IF WRK-STATUS-EXP NOT = '00'
+002300         DISPLAY 'TEMPOCASA - ERRO AO ABRIR PAYROLL-EXPORT '
+002310             '- STATUS ' WRK-STATUS-EXP
+002320         MOVE 'S' TO SW-FIM-ARQUIVO-EMP
+002330     END-IF.
+
+002340*----------------------------------------------------------------
+002350* 0120-POSICIONAR-MESTRE - SE HOUVER CHECKPOINT DO MESMO DIA DE
+002360*                EXECUCAO (RESTART APOS ABEND), AVANCA O ARQUIVO
+002370*                MESTRE PARA O PRIMEIRO FUNCIONARIO APOS O
+002380*                ULTIMO PROCESSADO COM SUCESSO. UM CHECKPOINT DE
+002390*                UM DIA ANTERIOR E IGNORADO: A EXECUCAO NOTURNA
+002400*                SEGUINTE PROCESSA O ARQUIVO MESTRE INTEIRO.
+002410*----------------------------------------------------------------
+002420 0120-POSICIONAR-MESTRE.
+002430     IF WRK-ULTIMO-ID-PROCESSADO > ZEROS
+002440         AND WRK-ULTIMO-RUN-DATE = WRK-DATAATUAL
+002450         MOVE WRK-ULTIMO-ID-PROCESSADO TO EMP-ID OF EMP-RECORD
+002460         START EMPLOYEE-MASTER
+002470             KEY IS GREATER THAN EMP-ID OF EMP-RECORD
+002480             INVALID KEY
+002490                 MOVE 'S' TO SW-FIM-ARQUIVO-EMP
+002500         END-START
+002510     END-IF.
+
+002520*----------------------------------------------------------------
+002530* 0200-PROCESSAR - LACO PRINCIPAL: PROCESSA TODOS OS
+002540*                FUNCIONARIOS DO ARQUIVO MESTRE.
+002550*----------------------------------------------------------------
+002560 0200-PROCESSAR.
+002570     IF SW-FIM-ARQUIVO-EMP NOT = 'S'
+002580         PERFORM 0210-LER-EMPREGADO
+002590         PERFORM 0220-TRATAR-EMPREGADO
+002600             UNTIL SW-FIM-ARQUIVO-EMP = 'S'
+002610     END-IF.
+
+002620 0210-LER-EMPREGADO.
+002630     READ EMPLOYEE-MASTER NEXT RECORD
+002640         AT END
+002650             MOVE 'S' TO SW-FIM-ARQUIVO-EMP
+002660     END-READ.
+
+002670*----------------------------------------------------------------
+002680* 0220-TRATAR-EMPREGADO - VALIDA, CALCULA TEMPO DE CASA, MERITO
+002690*                E PREMIACAO, E GRAVA AUDITORIA/EXPORTACAO/
+002700*                CHECKPOINT DE UM FUNCIONARIO.
+002710*----------------------------------------------------------------
+002720 0220-TRATAR-EMPREGADO.
+002730     MOVE EMP-NOME OF EMP-RECORD       TO WRK-NOME.
+002740     MOVE EMP-ANOENTRADA OF EMP-RECORD TO WRK-ANOENTRADA.
+002750     MOVE EMP-SALARIO OF EMP-RECORD    TO WRK-SALARIO.
+
+002760     PERFORM 0230-VALIDAR-ANO-ENTRADA.
+
+002770     IF SW-ANO-VALIDO = 'S'
+002780         PERFORM 0240-CALCULAR-TEMPO
+002790         PERFORM 0250-CALCULAR-MERITO
+002800         PERFORM 0260-AVALIAR-PREMIO
+002810         PERFORM 0270-GRAVAR-AUDITORIA
+002820         PERFORM 0280-GRAVAR-EXPORTACAO
+002830         PERFORM 0290-ATUALIZAR-CHECKPOINT
+002840         DISPLAY 'FUNCIONARIO ' EMP-ID OF EMP-RECORD ' - '
+002850             WRK-NOME ' TEMPO DE CASA: ' WRK-TEMPO ' ANOS'
+002860         ADD 1 TO WRK-QTD-PROCESSADOS
+002870     ELSE
+002880         PERFORM 0235-GRAVAR-EXCECAO
+002890     END-IF.
+
+002900     PERFORM 0210-LER-EMPREGADO.
+
+002910*----------------------------------------------------------------
+002920* 0230-VALIDAR-ANO-ENTRADA - REJEITA ANO DE ENTRADA FUTURO OU
+002930*                ANTERIOR A FUNDACAO DA EMPRESA.
+002940*----------------------------------------------------------------
+002950 0230-VALIDAR-ANO-ENTRADA.
+002960     MOVE 'N' TO SW-ANO-VALIDO.
+002970     IF WRK-ANOENTRADA > WRK-ANO
+002980         MOVE 'ANO DE ENTRADA POSTERIOR AO ANO ATUAL'
+002990             TO EXC-MOTIVO
+003000     ELSE
+003010         IF WRK-ANOENTRADA < WRK-ANO-FUNDACAO
+003020             MOVE 'ANO DE ENTRADA ANTERIOR A FUNDACAO DA EMPRESA'
+003030                 TO EXC-MOTIVO
+003040         ELSE
+003050             MOVE 'S' TO SW-ANO-VALIDO
+003060         END-IF
+003070     END-IF.
+
+003080 0235-GRAVAR-EXCECAO.
+003090     MOVE EMP-ID OF EMP-RECORD TO EXC-EMP-ID.
+003100     MOVE WRK-NOME             TO EXC-NOME.
+003110     MOVE WRK-ANOENTRADA       TO EXC-ANOENTRADA.
+003120     WRITE EXCEPTION-RECORD.
+003130     ADD 1 TO WRK-QTD-EXCECOES.
+
+003140 0240-CALCULAR-TEMPO.
+003150     SUBTRACT WRK-ANOENTRADA FROM WRK-ANO GIVING WRK-TEMPO.
+
+003160*----------------------------------------------------------------
+003170* 0250-CALCULAR-MERITO - BUSCA A MAIOR FAIXA DE TEMPO DE CASA
+003180*                ATINGIDA E APLICA O PERCENTUAL DE MERITO SOBRE
+003190*                O SALARIO, GERANDO WRK-SALARIO-NOVO.
+003200*----------------------------------------------------------------
+003210 0250-CALCULAR-MERITO.
+003220     MOVE 'N' TO SW-FAIXA-ENCONTRADA.
+003230     MOVE ZEROS TO WRK-PERCENTUAL-MERITO.
+003240     PERFORM 0251-PROCURAR-FAIXA-MERITO
+003250         VARYING TB-IDX FROM 4 BY -1
+003260         UNTIL TB-IDX < 1
+003270            OR SW-FAIXA-ENCONTRADA = 'S'.
+
+003280     IF SW-FAIXA-ENCONTRADA = 'S'
+003290         COMPUTE WRK-SALARIO-NOVO ROUNDED =
+003300             WRK-SALARIO +
+003310             (WRK-SALARIO * WRK-PERCENTUAL-MERITO / 100)
+003320     ELSE
+003330         MOVE WRK-SALARIO TO WRK-SALARIO-NOVO
+003340     END-IF.
+
+003350 0251-PROCURAR-FAIXA-MERITO.
+003360     IF WRK-TEMPO >= TB-YEARS (TB-IDX)
+003370         MOVE TB-MERIT-PCT (TB-IDX) TO WRK-PERCENTUAL-MERITO
+003380         MOVE 'S' TO SW-FAIXA-ENCONTRADA
+003390     END-IF.
+
+003400*----------------------------------------------------------------
+003410* 0260-AVALIAR-PREMIO - GRAVA UM REGISTRO NO RELATORIO "SERVICE
+003420*                AWARDS DUE THIS MONTH" QUANDO O TEMPO DE CASA
+003430*                BATE EXATAMENTE EM UM MARCO DE 5/10/15/20 ANOS.
+003440*----------------------------------------------------------------
+003450 0260-AVALIAR-PREMIO.
+003460     PERFORM 0261-VERIFICAR-MARCO
+003470         VARYING TB-IDX FROM 1 BY 1
+003480         UNTIL TB-IDX > 4.
+
+003490 0261-VERIFICAR-MARCO.
+003500     IF WRK-TEMPO = TB-YEARS (TB-IDX)
+003510         AND TB-YEARS (TB-IDX) > EMP-ULTIMO-PREMIO OF EMP-RECORD
+003520         MOVE EMP-ID OF EMP-RECORD TO AWD-EMP-ID
+003530         MOVE WRK-NOME              TO AWD-NOME
+003540         MOVE WRK-TEMPO             TO AWD-TEMPO
+003550         MOVE TB-YEARS (TB-IDX)     TO AWD-MARCO
+003560         WRITE AWARD-REPORT-RECORD
+003570         MOVE TB-YEARS (TB-IDX) TO EMP-ULTIMO-PREMIO OF EMP-RECORD
+003580         REWRITE EMP-RECORD
+003590         ADD 1 TO WRK-QTD-PREMIOS
+003600     END-IF.
+
+003610 0270-GRAVAR-AUDITORIA.
+003620     MOVE WRK-DATAATUAL         TO AUD-RUN-DATE.
+003630     MOVE WRK-HORAATUAL         TO AUD-RUN-TIME.
+003640     MOVE EMP-ID OF EMP-RECORD  TO AUD-EMP-ID.
+003650     MOVE WRK-NOME              TO AUD-NOME.
+003660     MOVE WRK-TEMPO             TO AUD-TEMPO.
+003670     MOVE WRK-SALARIO-NOVO      TO AUD-SALARIO.
+003680     WRITE AUDIT-RECORD.
+
+003690 0280-GRAVAR-EXPORTACAO.
+003700     MOVE EMP-ID OF EMP-RECORD TO EXP-EMP-ID.
+003710     MOVE WRK-TEMPO            TO EXP-TEMPO.
+003720     MOVE WRK-SALARIO-NOVO     TO EXP-SALARIO.
+003730     WRITE EXPORT-RECORD.
+
+003740 0290-ATUALIZAR-CHECKPOINT.
+003750     MOVE EMP-ID OF EMP-RECORD TO CKPT-LAST-EMP-ID.
+003760     MOVE WRK-DATAATUAL        TO CKPT-RUN-DATE.
+003770     WRITE CHECKPOINT-RECORD.
+
+003780*----------------------------------------------------------------
+003790* 0300-FINALIZAR - FECHA OS ARQUIVOS E IMPRIME O RESUMO DO LOTE.
+003800*----------------------------------------------------------------
+003810 0300-FINALIZAR.
+003820     CLOSE EMPLOYEE-MASTER
+003830           CHECKPOINT-FILE
+003840           AUDIT-LOG
+003850           EXCEPTIONS-REPORT
+003860           SERVICE-AWARDS-REPORT
+003870           PAYROLL-EXPORT.
+
+003880     DISPLAY '----------------------------------------'.
+003890     DISPLAY 'TEMPOCASA - PROCESSAMENTO FINALIZADO'.
+003900     DISPLAY 'FUNCIONARIOS PROCESSADOS : ' WRK-QTD-PROCESSADOS.
+003910     DISPLAY 'EXCECOES DE ANO ENTRADA  : ' WRK-QTD-EXCECOES.
+003920     DISPLAY 'PREMIACOES GERADAS       : ' WRK-QTD-PREMIOS.
