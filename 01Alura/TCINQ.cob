@@ -0,0 +1,199 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. TCINQ.
+000030 AUTHOR. R.S.MOURA.
+000040 INSTALLATION. CPD-FOLHA-PAGAMENTO.
+000050 DATE-WRITTEN. 03/08/2026.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* HISTORICO DE ALTERACOES
+000090*----------------------------------------------------------------
+000100* DATA       AUTOR  DESCRICAO
+000110* ---------- ------ -----------------------------------------
+000120* 2026-08-03 RSM    VERSAO ORIGINAL. CONSULTA ONLINE DO TEMPO
+000130*                   DE CASA DE UM UNICO FUNCIONARIO, SEM
+000140*                   DISPARAR O LOTE NOTURNO DO TEMPOCASA.
+000145* 2026-08-09 RSM    PASSOU A VALIDAR EMP-ANOENTRADA (MESMA REGRA
+000146*                   DO TEMPOCASA) ANTES DE CALCULAR O TEMPO DE
+000147*                   CASA, EVITANDO EXIBIR PREMIACAO FABRICADA A
+000148*                   PARTIR DE UM ANO DE ENTRADA FORA DA FAIXA.
+000150*----------------------------------------------------------------
+
+000160 ENVIRONMENT DIVISION.
+000170 CONFIGURATION SECTION.
+000180 SOURCE-COMPUTER. IBM-370.
+000190 OBJECT-COMPUTER. IBM-370.
+
+000200 INPUT-OUTPUT SECTION.
+000210 FILE-CONTROL.
+000220     SELECT EMPLOYEE-MASTER
+000230         ASSIGN TO EMPMAST
+000240         ORGANIZATION IS INDEXED
+000250         ACCESS MODE IS RANDOM
+000260         RECORD KEY IS EMP-ID OF EMP-RECORD
+000270         FILE STATUS IS WRK-STATUS-EMP.
+
+000280 DATA DIVISION.
+000290 FILE SECTION.
+000300 FD  EMPLOYEE-MASTER
+000310     LABEL RECORDS ARE STANDARD.
+000320     COPY EMPMAST.
+
+000330 WORKING-STORAGE SECTION.
+000340     01 WRK-DATAATUAL.
+000350         02 WRK-ANO    PIC 9(4).
+000360         02 WRK-MES    PIC 9(2).
+000370         02 WRK-DIA    PIC 9(2).
+000380     77 WRK-OPCAO-MENU    PIC X(01).
+000390     77 WRK-ID-CONSULTA   PIC 9(06).
+000400     77 WRK-TEMPO         PIC 9(02).
+000410     77 WRK-STATUS-PREMIO PIC X(40).
+000415     77 WRK-ANO-FUNDACAO  PIC 9(04) VALUE 1990.
+
+000420     COPY TENBAND.
+
+000430     01 WRK-SWITCHES.
+000440         05 SW-CONTINUA-MENU   PIC X(01) VALUE 'S'.
+000450             88 CONTINUA-MENU          VALUE 'S'.
+000460         05 SW-ENCONTRADO      PIC X(01) VALUE 'N'.
+000470             88 FUNCIONARIO-ENCONTRADO VALUE 'S'.
+000480         05 SW-FAIXA-ENCONTRADA PIC X(01) VALUE 'N'.
+000490             88 FAIXA-PREMIO-ENCONTRADA VALUE 'S'.
+000492         05 SW-ANO-VALIDO      PIC X(01) VALUE 'N'.
+000494             88 ANO-ENTRADA-VALIDO     VALUE 'S'.
+
+000500     01 WRK-STATUS-ARQUIVOS.
+000510         05 WRK-STATUS-EMP  PIC X(02) VALUE '00'.
+
+000520 PROCEDURE DIVISION.
+000530 0000-PRINCIPAL.
+000540     PERFORM 0100-INICIAR.
+000550     PERFORM 0200-PROCESSAR-MENU
+000560         UNTIL SW-CONTINUA-MENU NOT = 'S'.
+000570     PERFORM 0300-FINALIZAR.
+
+000580     STOP RUN.
+
+000590*----------------------------------------------------------------
+000600* 0100-INICIAR - ABRE O ARQUIVO MESTRE DE FUNCIONARIOS PARA
+000610*                LEITURA DIRETA POR MATRICULA.
+000620*----------------------------------------------------------------
+000630 0100-INICIAR.
+000640     ACCEPT WRK-DATAATUAL FROM DATE YYYYMMDD.
+000650     OPEN INPUT EMPLOYEE-MASTER.
+000660     IF WRK-STATUS-EMP NOT = '00'
+000670         DISPLAY 'TCINQ - ERRO AO ABRIR EMPLOYEE-MASTER '
+000680             '- STATUS ' WRK-STATUS-EMP
+000690         MOVE 'N' TO SW-CONTINUA-MENU
+000700     END-IF.
+
+000710*----------------------------------------------------------------
+000720* 0200-PROCESSAR-MENU - EXIBE O MENU E ATENDE UMA OPCAO POR VEZ.
+000730*----------------------------------------------------------------
+000740 0200-PROCESSAR-MENU.
+000750     PERFORM 0210-EXIBIR-MENU.
+000760     PERFORM 0220-LER-OPCAO.
+
+000770     EVALUATE WRK-OPCAO-MENU
+000780         WHEN '1'
+000790             PERFORM 0230-CONSULTAR-FUNCIONARIO
+000800         WHEN '2'
+000810             MOVE 'N' TO SW-CONTINUA-MENU
+000820         WHEN OTHER
+000830             DISPLAY 'OPCAO INVALIDA'
+000840     END-EVALUATE.
+
+000850 0210-EXIBIR-MENU.
+000860     DISPLAY ' '.
+000870     DISPLAY '---------------------------------------'.
+000880     DISPLAY 'TCINQ - CONSULTA DE TEMPO DE CASA'.
+000890     DISPLAY '1 - CONSULTAR FUNCIONARIO POR MATRICULA'.
+000900     DISPLAY '2 - ENCERRAR'.
+000910     DISPLAY 'OPCAO: '.
+
+000920 0220-LER-OPCAO.
+000930     ACCEPT WRK-OPCAO-MENU FROM CONSOLE.
+
+000940*----------------------------------------------------------------
+000950* 0230-CONSULTAR-FUNCIONARIO - LE UM FUNCIONARIO PELA MATRICULA
+000960*                E EXIBE O TEMPO DE CASA E O STATUS DE PREMIACAO
+000970*                CALCULADOS NA HORA.
+000980*----------------------------------------------------------------
+000990 0230-CONSULTAR-FUNCIONARIO.
+001000     DISPLAY 'MATRICULA DO FUNCIONARIO: '.
+001010     ACCEPT WRK-ID-CONSULTA FROM CONSOLE.
+001020     MOVE WRK-ID-CONSULTA TO EMP-ID OF EMP-RECORD.
+001030     MOVE 'N' TO SW-ENCONTRADO.
+
+001040     READ EMPLOYEE-MASTER
+001050         INVALID KEY
+001060             DISPLAY 'FUNCIONARIO NAO ENCONTRADO'
+001070         NOT INVALID KEY
+001080             MOVE 'S' TO SW-ENCONTRADO
+001090     END-READ.
+
+001100     IF SW-ENCONTRADO = 'S'
+001110         PERFORM 0235-VALIDAR-ANO-ENTRADA
+001112         IF ANO-ENTRADA-VALIDO
+001114             PERFORM 0240-CALCULAR-E-EXIBIR
+001116         ELSE
+001118             DISPLAY 'ANO DE ENTRADA INVALIDO PARA O FUNCIONARIO '
+001120                 EMP-ID OF EMP-RECORD
+001122             DISPLAY 'TEMPO DE CASA NAO PODE SER CALCULADO'
+001124         END-IF
+001126     END-IF.
+
+001127*----------------------------------------------------------------
+001128* 0235-VALIDAR-ANO-ENTRADA - MESMA REGRA DO TEMPOCASA (ROTINA
+001129*                0230-VALIDAR-ANO-ENTRADA EM 01Alura/4.cob):
+001130*                REJEITA ANO DE ENTRADA POSTERIOR AO ANO ATUAL
+001131*                OU ANTERIOR A FUNDACAO DA EMPRESA.
+001132*----------------------------------------------------------------
+001133 0235-VALIDAR-ANO-ENTRADA.
+001134     MOVE 'N' TO SW-ANO-VALIDO.
+001135     IF EMP-ANOENTRADA OF EMP-RECORD NOT > WRK-ANO
+001136         AND EMP-ANOENTRADA OF EMP-RECORD NOT < WRK-ANO-FUNDACAO
+001137         MOVE 'S' TO SW-ANO-VALIDO
+001138     END-IF.
+
+001139 0240-CALCULAR-E-EXIBIR.
+001140     SUBTRACT EMP-ANOENTRADA OF EMP-RECORD FROM WRK-ANO
+001150         GIVING WRK-TEMPO.
+001160     PERFORM 0250-DETERMINAR-STATUS-PREMIO.
+
+001170     DISPLAY 'NOME..........: ' EMP-NOME OF EMP-RECORD.
+001180     DISPLAY 'TEMPO DE CASA.: ' WRK-TEMPO ' ANOS'.
+001190     DISPLAY 'PREMIACAO.....: ' WRK-STATUS-PREMIO.
+
+001200*----------------------------------------------------------------
+001210* 0250-DETERMINAR-STATUS-PREMIO - USA A MESMA TABELA DE FAIXAS
+001220*                DO TEMPOCASA PARA INFORMAR O MAIOR MARCO DE
+001230*                PREMIACAO JA ATINGIDO PELO FUNCIONARIO.
+001240*----------------------------------------------------------------
+001250 0250-DETERMINAR-STATUS-PREMIO.
+001260     MOVE 'SEM PREMIO DE TEMPO DE CASA ATE O MOMENTO'
+001270         TO WRK-STATUS-PREMIO.
+001280     MOVE 'N' TO SW-FAIXA-ENCONTRADA.
+
+001290     PERFORM 0251-PROCURAR-FAIXA-PREMIO
+001300         VARYING TB-IDX FROM 4 BY -1
+001310         UNTIL TB-IDX < 1
+001320            OR SW-FAIXA-ENCONTRADA = 'S'.
+
+001330 0251-PROCURAR-FAIXA-PREMIO.
+001340     IF WRK-TEMPO >= TB-YEARS (TB-IDX)
+001350         MOVE SPACES TO WRK-STATUS-PREMIO
+001360         STRING 'PREMIO DE ' DELIMITED BY SIZE
+001370                TB-YEARS (TB-IDX) DELIMITED BY SIZE
+001380                ' ANOS JA CONCEDIDO' DELIMITED BY SIZE
+001390                INTO WRK-STATUS-PREMIO
+001400         END-STRING
+001410         MOVE 'S' TO SW-FAIXA-ENCONTRADA
+001420     END-IF.
+
+001430*----------------------------------------------------------------
+001440* 0300-FINALIZAR - FECHA O ARQUIVO MESTRE AO ENCERRAR A CONSULTA.
+001450*----------------------------------------------------------------
+001460 0300-FINALIZAR.
+001470     CLOSE EMPLOYEE-MASTER.
+001480     DISPLAY 'TCINQ - CONSULTA ENCERRADA'.
+
