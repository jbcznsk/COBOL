@@ -0,0 +1,292 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. TCSUMRPT.
+000030 AUTHOR. R.S.MOURA.
+000040 INSTALLATION. CPD-FOLHA-PAGAMENTO.
+000050 DATE-WRITTEN. 27/07/2026.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* HISTORICO DE ALTERACOES
+000090*----------------------------------------------------------------
+000100* DATA       AUTOR  DESCRICAO
+000110* ---------- ------ -----------------------------------------
+000120* 2026-07-27 RSM    VERSAO ORIGINAL. LE A TRILHA DE AUDITORIA
+000130*                   GRAVADA PELO TEMPOCASA, ORDENA POR TEMPO DE
+000140*                   CASA E IMPRIME O RESUMO DO QUADRO DE
+000150*                   FUNCIONARIOS POR FAIXA, COM QUEBRA DE PAGINA
+000160*                   A CADA FAIXA, SUBTOTAL DE SALARIO POR FAIXA
+000170*                   E TOTAL GERAL.
+000180* 2026-08-09 RSM    CORRIGIDA A QUEBRA DE FAIXA PARA REIMPRIMIR
+000190*                   A LINHA "FAIXA:" NO TOPO DE CADA PAGINA NOVA,
+000200*                   NAO SO NA PRIMEIRA PAGINA DO RELATORIO.
+000210* 2026-08-09 RSM    CORRIGIDO O SORT, QUE USAVA USING DIRETO NA
+000220*                   TRILHA DE AUDITORIA: A MOVIMENTACAO DE
+000230*                   REGISTRO INTEIRO JUNTAVA CAMPOS ERRADOS NO
+000240*                   SORT-RECORD, POIS OS DOIS LAYOUTS TEM
+000250*                   TAMANHOS DIFERENTES. PASSOU A USAR INPUT
+000260*                   PROCEDURE COM MOVE CAMPO A CAMPO, SELECIONANDO
+000270*                   SO OS REGISTROS DA TRILHA GRAVADOS NA DATA
+000280*                   DO RELATORIO (EVITA SOMAR EXECUCOES
+000290*                   ANTERIORES). TAMBEM CORRIGIDOS OS FILLERS DE
+000300*                   WRK-LINHA-DETALHE/SUBTOTAL/TOTAL-GERAL, QUE
+000310*                   NAO FECHAVAM EM 80 BYTES.
+000320*----------------------------------------------------------------
+
+000330 ENVIRONMENT DIVISION.
+000340 CONFIGURATION SECTION.
+000350 SOURCE-COMPUTER. IBM-370.
+000360 OBJECT-COMPUTER. IBM-370.
+
+000370 INPUT-OUTPUT SECTION.
+000380 FILE-CONTROL.
+000390     SELECT AUDIT-LOG-IN
+000400         ASSIGN TO AUDITLOG
+000410         ORGANIZATION IS LINE SEQUENTIAL
+000420         FILE STATUS IS WRK-STATUS-AUD.
+
+000430     SELECT SORT-WORK-FILE
+000440         ASSIGN TO SORTWK1.
+
+000450     SELECT PRINT-REPORT
+000460         ASSIGN TO ROSTRPT
+000470         ORGANIZATION IS LINE SEQUENTIAL
+000480         FILE STATUS IS WRK-STATUS-PRT.
+
+000490 DATA DIVISION.
+000500 FILE SECTION.
+000510 FD  AUDIT-LOG-IN
+000520     LABEL RECORDS ARE STANDARD.
+000530     COPY AUDTREC.
+
+000540 SD  SORT-WORK-FILE.
+000550 01  SORT-RECORD.
+000560     05  SRT-TEMPO          PIC 9(02).
+000570     05  SRT-EMP-ID         PIC 9(06).
+000580     05  SRT-NOME           PIC X(10).
+000590     05  SRT-SALARIO        PIC 9(05)V99.
+
+000600 FD  PRINT-REPORT
+000610     LABEL RECORDS ARE STANDARD.
+000620 01  PRINT-LINE             PIC X(80).
+
+000630 WORKING-STORAGE SECTION.
+000640 77 WRK-DATA-RELATORIO        PIC 9(08) VALUE ZEROS.
+000650 77 WRK-NUM-PAGINA            PIC 9(04) VALUE ZEROS.
+000660 77 WRK-FAIXA-ATUAL           PIC 9(01) VALUE ZERO.
+000670 77 WRK-FAIXA-ANTERIOR        PIC 9(01) VALUE ZERO.
+000680 77 WRK-DESCRICAO-FAIXA       PIC X(20) VALUE SPACES.
+000690 77 WRK-DESCRICAO-FAIXA-ANTR  PIC X(20) VALUE SPACES.
+000700 77 WRK-SUBTOTAL-FAIXA        PIC 9(07)V99 VALUE ZEROS.
+000710 77 WRK-TOTAL-GERAL           PIC 9(09)V99 VALUE ZEROS.
+000720 77 WRK-QTD-FUNCIONARIOS      PIC 9(06) VALUE ZEROS.
+
+000730 01 WRK-SWITCHES.
+000740     05 SW-FIM-ARQUIVO-AUD  PIC X(01) VALUE 'N'.
+000750     88 FIM-ARQUIVO-AUD        VALUE 'S'.
+000760     05 SW-FIM-ARQUIVO-SRT  PIC X(01) VALUE 'N'.
+000770     88 FIM-ARQUIVO-SRT        VALUE 'S'.
+000780     05 SW-PRIMEIRA-LINHA   PIC X(01) VALUE 'S'.
+000790     88 PRIMEIRA-LINHA-RELATORIO VALUE 'S'.
+
+000800 01 WRK-STATUS-ARQUIVOS.
+000810     05 WRK-STATUS-AUD  PIC X(02) VALUE '00'.
+000820     05 WRK-STATUS-PRT  PIC X(02) VALUE '00'.
+
+000830 01 WRK-LINHA-CABECALHO.
+000840     05 FILLER PIC X(19) VALUE 'RESUMO DO QUADRO DE'.
+000850     05 FILLER PIC X(20) VALUE ' FUNCIONARIOS - PAG.'.
+000860     05 WRK-LC-PAGINA  PIC ZZZ9.
+000870     05 FILLER PIC X(37) VALUE SPACES.
+
+000880 01 WRK-LINHA-FAIXA.
+000890     05 FILLER PIC X(13) VALUE 'FAIXA: '.
+000900     05 WRK-LF-DESCRICAO PIC X(20).
+000910     05 FILLER PIC X(47) VALUE SPACES.
+
+000920 01 WRK-LINHA-COLUNAS.
+000930     05 FILLER PIC X(10) VALUE 'MATRICULA'.
+000940     05 FILLER PIC X(12) VALUE 'NOME'.
+000950     05 FILLER PIC X(08) VALUE 'TEMPO'.
+000960     05 FILLER PIC X(12) VALUE 'SALARIO'.
+000970     05 FILLER PIC X(38) VALUE SPACES.
+
+000980 01 WRK-LINHA-DETALHE.
+000990     05 WRK-LD-EMP-ID   PIC ZZZZZ9.
+001000     05 FILLER          PIC X(04) VALUE SPACES.
+001010     05 WRK-LD-NOME     PIC X(10).
+001020     05 FILLER          PIC X(02) VALUE SPACES.
+001030     05 WRK-LD-TEMPO    PIC ZZ9.
+001040     05 FILLER          PIC X(07) VALUE SPACES.
+001050     05 WRK-LD-SALARIO  PIC ZZ,ZZ9.99.
+001060     05 FILLER          PIC X(39) VALUE SPACES.
+
+001070 01 WRK-LINHA-SUBTOTAL.
+001080     05 FILLER            PIC X(14) VALUE 'SUBTOTAL FAIXA'.
+001090     05 WRK-LS-DESCRICAO  PIC X(20).
+001100     05 FILLER            PIC X(05) VALUE SPACES.
+001110     05 WRK-LS-SALARIO    PIC Z,ZZZ,ZZ9.99.
+001120     05 FILLER            PIC X(29) VALUE SPACES.
+
+001130 01 WRK-LINHA-TOTAL-GERAL.
+001140     05 FILLER            PIC X(12) VALUE 'TOTAL GERAL'.
+001150     05 FILLER            PIC X(27) VALUE SPACES.
+001160     05 WRK-LT-SALARIO    PIC ZZZ,ZZZ,ZZ9.99.
+001170     05 FILLER            PIC X(27) VALUE SPACES.
+
+001180 PROCEDURE DIVISION.
+001190 0000-PRINCIPAL.
+001200     ACCEPT WRK-DATA-RELATORIO FROM DATE YYYYMMDD.
+001210     OPEN OUTPUT PRINT-REPORT.
+
+001220     SORT SORT-WORK-FILE
+001230     ON ASCENDING KEY SRT-TEMPO SRT-EMP-ID
+001240     INPUT PROCEDURE IS 0390-SELECIONAR-REGISTROS
+001250     OUTPUT PROCEDURE IS 0400-PROCESSAR-ORDENADO.
+
+001260     CLOSE PRINT-REPORT.
+001270     DISPLAY 'TCSUMRPT - FUNCIONARIOS NO RELATORIO: '
+001280     WRK-QTD-FUNCIONARIOS.
+
+001290     STOP RUN.
+
+001300*----------------------------------------------------------------
+001310* 0390-SELECIONAR-REGISTROS - PROCEDIMENTO DE ENTRADA DO SORT: LE
+001320*                A TRILHA DE AUDITORIA E LIBERA PARA ORDENACAO
+001330*                SOMENTE OS REGISTROS GRAVADOS NA DATA DO
+001340*                RELATORIO, CAMPO A CAMPO (OS LAYOUTS DE
+001350*                AUDIT-RECORD E SORT-RECORD TEM TAMANHOS
+001360*                DIFERENTES, ENTAO NAO DA PARA USAR A CLAUSULA
+001370*                USING DO SORT).
+001380*----------------------------------------------------------------
+001390 0390-SELECIONAR-REGISTROS.
+001400     OPEN INPUT AUDIT-LOG-IN.
+001410     IF WRK-STATUS-AUD NOT = '00'
+001420     DISPLAY 'TCSUMRPT - ERRO AO ABRIR AUDITLOG - STATUS '
+001430     WRK-STATUS-AUD
+001440     MOVE 'S' TO SW-FIM-ARQUIVO-AUD
+001450     END-IF.
+
+001460     PERFORM 0391-LER-AUDITORIA
+001470     UNTIL SW-FIM-ARQUIVO-AUD = 'S'.
+
+001480     CLOSE AUDIT-LOG-IN.
+
+001490 0391-LER-AUDITORIA.
+001500     READ AUDIT-LOG-IN
+001510     AT END
+001520     MOVE 'S' TO SW-FIM-ARQUIVO-AUD
+001530     NOT AT END
+001540     PERFORM 0392-TRATAR-REGISTRO-AUDITORIA
+001550     END-READ.
+
+001560 0392-TRATAR-REGISTRO-AUDITORIA.
+001570     IF AUD-RUN-DATE = WRK-DATA-RELATORIO
+001580     MOVE AUD-TEMPO    TO SRT-TEMPO
+001590     MOVE AUD-EMP-ID   TO SRT-EMP-ID
+001600     MOVE AUD-NOME     TO SRT-NOME
+001610     MOVE AUD-SALARIO  TO SRT-SALARIO
+001620     RELEASE SORT-RECORD
+001630     END-IF.
+
+001640*----------------------------------------------------------------
+001650* 0400-PROCESSAR-ORDENADO - PROCEDIMENTO DE SAIDA DO SORT: LE OS
+001660*                REGISTROS JA ORDENADOS POR TEMPO DE CASA E
+001670*                CONDUZ A IMPRESSAO COM QUEBRA DE CONTROLE.
+001680*----------------------------------------------------------------
+001690 0400-PROCESSAR-ORDENADO.
+001700     PERFORM 0410-IMPRIMIR-CABECALHO.
+001710     PERFORM 0420-LER-ORDENADO.
+001720     PERFORM 0430-TRATAR-REGISTRO-ORDENADO
+001730     UNTIL SW-FIM-ARQUIVO-SRT = 'S'.
+
+001740     IF SW-PRIMEIRA-LINHA NOT = 'S'
+001750     PERFORM 0440-IMPRIMIR-SUBTOTAL-FAIXA
+001760     PERFORM 0450-IMPRIMIR-TOTAL-GERAL
+001770     END-IF.
+
+001780 0420-LER-ORDENADO.
+001790     RETURN SORT-WORK-FILE
+001800     AT END
+001810     MOVE 'S' TO SW-FIM-ARQUIVO-SRT
+001820     END-RETURN.
+
+001830*----------------------------------------------------------------
+001840* 0430-TRATAR-REGISTRO-ORDENADO - IMPRIME O DETALHE DE UM
+001850*                FUNCIONARIO, QUEBRANDO A PAGINA E SUBTOTALIZANDO
+001860*                QUANDO A FAIXA DE TEMPO DE CASA MUDA.
+001870*----------------------------------------------------------------
+001880 0430-TRATAR-REGISTRO-ORDENADO.
+001890     PERFORM 0431-DETERMINAR-FAIXA.
+
+001900     IF SW-PRIMEIRA-LINHA NOT = 'S'
+001910     AND WRK-FAIXA-ATUAL NOT = WRK-FAIXA-ANTERIOR
+001920     PERFORM 0440-IMPRIMIR-SUBTOTAL-FAIXA
+001930     PERFORM 0410-IMPRIMIR-CABECALHO
+001940     PERFORM 0441-IMPRIMIR-FAIXA-ATUAL
+001950     END-IF.
+
+001960     IF SW-PRIMEIRA-LINHA = 'S'
+001970     PERFORM 0441-IMPRIMIR-FAIXA-ATUAL
+001980     MOVE 'N' TO SW-PRIMEIRA-LINHA
+001990     END-IF.
+
+002000     PERFORM 0432-IMPRIMIR-DETALHE.
+
+002010     ADD SRT-SALARIO TO WRK-SUBTOTAL-FAIXA.
+002020     ADD SRT-SALARIO TO WRK-TOTAL-GERAL.
+002030     ADD 1 TO WRK-QTD-FUNCIONARIOS.
+002040     MOVE WRK-FAIXA-ATUAL     TO WRK-FAIXA-ANTERIOR.
+002050     MOVE WRK-DESCRICAO-FAIXA TO WRK-DESCRICAO-FAIXA-ANTR.
+
+002060     PERFORM 0420-LER-ORDENADO.
+
+002070*----------------------------------------------------------------
+002080* 0431-DETERMINAR-FAIXA - CLASSIFICA O REGISTRO ATUAL EM UMA DAS
+002090*                FAIXAS DE TEMPO DE CASA (MESMOS MARCOS DO
+002100*                RELATORIO DE PREMIACAO DO TEMPOCASA).
+002110*----------------------------------------------------------------
+002120 0431-DETERMINAR-FAIXA.
+002130     EVALUATE TRUE
+002140     WHEN SRT-TEMPO < 5
+002150     MOVE 1 TO WRK-FAIXA-ATUAL
+002160     MOVE 'MENOS DE 5 ANOS'    TO WRK-DESCRICAO-FAIXA
+002170     WHEN SRT-TEMPO < 10
+002180     MOVE 2 TO WRK-FAIXA-ATUAL
+002190     MOVE 'DE 5 A 9 ANOS'      TO WRK-DESCRICAO-FAIXA
+002200     WHEN SRT-TEMPO < 15
+002210     MOVE 3 TO WRK-FAIXA-ATUAL
+002220     MOVE 'DE 10 A 14 ANOS'    TO WRK-DESCRICAO-FAIXA
+002230     WHEN SRT-TEMPO < 20
+002240     MOVE 4 TO WRK-FAIXA-ATUAL
+002250     MOVE 'DE 15 A 19 ANOS'    TO WRK-DESCRICAO-FAIXA
+002260     WHEN OTHER
+002270     MOVE 5 TO WRK-FAIXA-ATUAL
+002280     MOVE '20 ANOS OU MAIS'    TO WRK-DESCRICAO-FAIXA
+002290     END-EVALUATE.
+
+002300 0410-IMPRIMIR-CABECALHO.
+002310     ADD 1 TO WRK-NUM-PAGINA.
+002320     MOVE WRK-NUM-PAGINA TO WRK-LC-PAGINA.
+002330     WRITE PRINT-LINE FROM WRK-LINHA-CABECALHO.
+002340     WRITE PRINT-LINE FROM WRK-LINHA-COLUNAS.
+002350     MOVE ZEROS TO WRK-SUBTOTAL-FAIXA.
+
+002360 0441-IMPRIMIR-FAIXA-ATUAL.
+002370     MOVE WRK-DESCRICAO-FAIXA TO WRK-LF-DESCRICAO.
+002380     WRITE PRINT-LINE FROM WRK-LINHA-FAIXA.
+
+002390 0432-IMPRIMIR-DETALHE.
+002400     MOVE SRT-EMP-ID   TO WRK-LD-EMP-ID.
+002410     MOVE SRT-NOME     TO WRK-LD-NOME.
+002420     MOVE SRT-TEMPO    TO WRK-LD-TEMPO.
+002430     MOVE SRT-SALARIO  TO WRK-LD-SALARIO.
+002440     WRITE PRINT-LINE FROM WRK-LINHA-DETALHE.
+
+002450 0440-IMPRIMIR-SUBTOTAL-FAIXA.
+002460     MOVE WRK-DESCRICAO-FAIXA-ANTR TO WRK-LS-DESCRICAO.
+002470     MOVE WRK-SUBTOTAL-FAIXA       TO WRK-LS-SALARIO.
+002480     WRITE PRINT-LINE FROM WRK-LINHA-SUBTOTAL.
+002490     MOVE ZEROS TO WRK-SUBTOTAL-FAIXA.
+
+002500 0450-IMPRIMIR-TOTAL-GERAL.
+002510     MOVE WRK-TOTAL-GERAL TO WRK-LT-SALARIO.
+002520     WRITE PRINT-LINE FROM WRK-LINHA-TOTAL-GERAL.
